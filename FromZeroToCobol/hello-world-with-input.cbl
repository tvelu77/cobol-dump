@@ -2,18 +2,176 @@
        PROGRAM-ID. HELLO-WORLD-WITH-INPUT.
        AUTHOR. Thomas VELU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "SIGNINLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-FILE-STATUS.
+           SELECT EMPLOYEE-ROSTER-FILE ASSIGN TO "EMPROSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ER-EMPLOYEE-ID
+               FILE STATUS IS WS-ER-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+           SELECT SYSIN-PARM-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNIN-LOG-FILE.
+       01  SIGNIN-LOG-RECORD.
+           05  SL-EMPLOYEE-ID      PIC X(6).
+           05  SL-NAME             PIC X(40).
+           05  SL-RUN-DATE         PIC X(10).
+           05  SL-RUN-TIME         PIC X(8).
+
+       FD  EMPLOYEE-ROSTER-FILE.
+       01  EMPLOYEE-ROSTER-RECORD.
+           05  ER-EMPLOYEE-ID      PIC X(6).
+           05  ER-EMPLOYEE-NAME    PIC X(40).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  SYSIN-PARM-FILE.
+       01  SYSIN-PARM-RECORD       PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  WS-NAME PIC X(12).
+       COPY STRCHECK.
+       01  WS-NAME PIC X(40).
+       01  WS-EMPLOYEE-ID PIC X(6) VALUE SPACES.
+       01  WS-EMPLOYEE-FOUND-SW PIC X VALUE "N".
+           88 WS-EMPLOYEE-FOUND VALUE "Y".
+       01  WS-SL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-ER-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-AL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-MODE-SW PIC X VALUE "N".
+           88 WS-USE-SYSIN VALUE "Y".
+       01  WS-AUDIT-OUTCOME PIC X(20) VALUE SPACES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR         PIC 9(4).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-MONTH        PIC 9(2).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-DAY          PIC 9(2).
+       01  WS-RUN-TIME.
+           05  WS-RUN-HOUR         PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-MINUTE       PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-SECOND       PIC 9(2).
 
        PROCEDURE DIVISION.
-           
+
            DISPLAY "Hello world !".
-           DISPLAY "What is your name ?".
 
-           ACCEPT WS-NAME.
+           OPEN INPUT EMPLOYEE-ROSTER-FILE
+           IF WS-ER-FILE-STATUS NOT = "00"
+               DISPLAY "Employee roster is not available - cannot sign "
+                   "in."
+               MOVE "N/A" TO WS-EMPLOYEE-ID
+               MOVE "ROSTER UNAVAILABLE" TO WS-AUDIT-OUTCOME
+               PERFORM 9100-WRITE-AUDIT-LOG
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+            END-IF
+
+           OPEN INPUT SYSIN-PARM-FILE
+           IF WS-SYSIN-FILE-STATUS = "00"
+               SET WS-USE-SYSIN TO TRUE
+            END-IF
+
+           PERFORM UNTIL WS-EMPLOYEE-FOUND
+               PERFORM 7000-GET-EMPLOYEE-ID
+               MOVE WS-EMPLOYEE-ID TO SC-STRING
+               CALL "BLANK-FIELD-CHECK" USING STR-CHECK-FIELDS
+               IF SC-IS-EMPTY
+                   DISPLAY "Employee ID cannot be blank - please "
+                       "try again."
+                ELSE
+                   MOVE WS-EMPLOYEE-ID TO ER-EMPLOYEE-ID
+                   READ EMPLOYEE-ROSTER-FILE
+                       INVALID KEY
+                           DISPLAY "Employee ID not recognized - "
+                               "please try again."
+                       NOT INVALID KEY
+                           MOVE ER-EMPLOYEE-NAME TO WS-NAME
+                           SET WS-EMPLOYEE-FOUND TO TRUE
+                    END-READ
+                END-IF
+            END-PERFORM
+           CLOSE EMPLOYEE-ROSTER-FILE
+           IF WS-USE-SYSIN
+               CLOSE SYSIN-PARM-FILE
+            END-IF.
 
            DISPLAY "Okay, so you're " WS-NAME.
-           
+
+           PERFORM 9000-WRITE-SIGNIN-LOG.
+           MOVE "SIGNED IN" TO WS-AUDIT-OUTCOME
+           PERFORM 9100-WRITE-AUDIT-LOG.
+
            STOP RUN.
-      
\ No newline at end of file
+
+       7000-GET-EMPLOYEE-ID.
+           IF WS-USE-SYSIN
+               READ SYSIN-PARM-FILE
+                   AT END
+                       DISPLAY "SYSIN exhausted before an employee ID "
+                           "was supplied - ending run."
+                       MOVE "SYSIN EXHAUSTED" TO WS-AUDIT-OUTCOME
+                       PERFORM 9100-WRITE-AUDIT-LOG
+                       CLOSE EMPLOYEE-ROSTER-FILE
+                       CLOSE SYSIN-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   NOT AT END
+                       MOVE FUNCTION TRIM(SYSIN-PARM-RECORD)
+                           TO WS-EMPLOYEE-ID
+                END-READ
+            ELSE
+               DISPLAY "Enter your employee ID:"
+               ACCEPT WS-EMPLOYEE-ID
+            END-IF.
+
+       9000-WRITE-SIGNIN-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND SIGNIN-LOG-FILE
+           IF WS-SL-FILE-STATUS = "35"
+               OPEN OUTPUT SIGNIN-LOG-FILE
+            END-IF
+           MOVE WS-EMPLOYEE-ID TO SL-EMPLOYEE-ID
+           MOVE WS-NAME TO SL-NAME
+           MOVE WS-RUN-DATE TO SL-RUN-DATE
+           MOVE WS-RUN-TIME TO SL-RUN-TIME
+           WRITE SIGNIN-LOG-RECORD
+           CLOSE SIGNIN-LOG-FILE.
+
+       9100-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+           MOVE "HELLO-WORLD-WITH-INPUT" TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE WS-EMPLOYEE-ID TO AL-OPERATOR
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
