@@ -2,41 +2,466 @@
        PROGRAM-ID. GUESS-THE-NUMBER.
        AUTHOR. Thomas VELU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-RESULTS-FILE ASSIGN TO "GAMERES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GR-FILE-STATUS.
+           SELECT GUESSES-FILE ASSIGN TO "GUESSES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT BATCH-REPORT-FILE ASSIGN TO "GUESSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RANGE-PARM-FILE ASSIGN TO "RANGEPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RANGE-FILE-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADERBD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LB-PLAYER-ID
+               FILE STATUS IS WS-LB-FILE-STATUS.
+           SELECT LEADERBOARD-SORT-FILE ASSIGN TO "LBSORT".
+           SELECT LEADERBOARD-REPORT-FILE ASSIGN TO "LEADERRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "GAMECKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT SYSIN-PARM-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-RESULTS-FILE.
+       01  GAME-RESULT-RECORD.
+           05  GR-PLAYER-ID        PIC X(10).
+           05  GR-RUN-DATE         PIC X(10).
+           05  GR-RANDOM-NUMBER    PIC 9(3).
+           05  GR-ATTEMPTS         PIC 9(3).
+           05  GR-OUTCOME          PIC X(4).
+
+       FD  GUESSES-FILE.
+       01  GUESSES-INPUT-RECORD.
+           05  GI-PLAYER-ID        PIC X(10).
+           05  GI-GUESS            PIC 9(3).
+
+       FD  BATCH-REPORT-FILE.
+       01  BATCH-REPORT-RECORD     PIC X(60).
+
+       FD  RANGE-PARM-FILE.
+       01  RANGE-PARM-RECORD.
+           05  RP-LOWER-BOUND      PIC 9(3).
+           05  RP-UPPER-BOUND      PIC 9(3).
+           05  RP-MAX-ATTEMPTS     PIC 9(3).
+
+       FD  LEADERBOARD-FILE.
+       01  LEADERBOARD-RECORD.
+           05  LB-PLAYER-ID        PIC X(10).
+           05  LB-GAMES-PLAYED     PIC 9(5).
+           05  LB-BEST-ATTEMPTS    PIC 9(3).
+           05  LB-TOTAL-ATTEMPTS   PIC 9(7).
+           05  LB-AVERAGE-ATTEMPTS PIC 9(3)V9(2).
+
+       SD  LEADERBOARD-SORT-FILE.
+       01  LB-SORT-RECORD.
+           05  LBS-PLAYER-ID        PIC X(10).
+           05  LBS-GAMES-PLAYED     PIC 9(5).
+           05  LBS-BEST-ATTEMPTS    PIC 9(3).
+           05  LBS-TOTAL-ATTEMPTS   PIC 9(7).
+           05  LBS-AVERAGE-ATTEMPTS PIC 9(3)V9(2).
+
+       FD  LEADERBOARD-REPORT-FILE.
+       01  LEADERBOARD-REPORT-RECORD PIC X(60).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-PLAYER-ID      PIC X(10).
+           05  CKPT-LOWER-BOUND    PIC 9(3).
+           05  CKPT-UPPER-BOUND    PIC 9(3).
+           05  CKPT-RANDOM-NUMBER  PIC 9(3).
+           05  CKPT-ATTEMPT        PIC 9(3).
+           05  CKPT-MAX-ATTEMPTS   PIC 9(3).
+
+       FD  SYSIN-PARM-FILE.
+       01  SYSIN-PARM-RECORD       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-RANDOM-NUMBER PIC 9(3).
        01  WS-ATTEMPT PIC 9(3) VALUE 1.
+       01  WS-MAX-ATTEMPT PIC 9(3) VALUE 10.
+       01  WS-LOWER-BOUND PIC 9(3) VALUE 1.
+       01  WS-UPPER-BOUND PIC 9(3) VALUE 100.
+       01  WS-RANGE-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-LB-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SORT-EOF-SW PIC X VALUE "N".
+           88 WS-SORT-EOF VALUE "Y".
        01  WS-INPUT PIC 9(3) VALUE 0.
            88 WS-EQUAL-TO-RANDOM-NUMBER VALUE 9.
+       01  WS-PLAYER-ID PIC X(10) VALUE SPACES.
+       01  WS-OUTCOME PIC X(4) VALUE SPACES.
+       01  WS-AUDIT-OUTCOME PIC X(20) VALUE SPACES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR         PIC 9(4).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-MONTH        PIC 9(2).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-DAY          PIC 9(2).
+       01  WS-RUN-TIME.
+           05  WS-RUN-HOUR         PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-MINUTE       PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-SECOND       PIC 9(2).
+       01  WS-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-GR-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-AL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-CKPT-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-MODE-SW PIC X VALUE "N".
+           88 WS-USE-SYSIN VALUE "Y".
+       01  WS-RESUMED-GAME-SW PIC X VALUE "N".
+           88 WS-RESUMED-GAME VALUE "Y".
+       01  WS-BATCH-MODE-SW PIC X VALUE "N".
+           88 WS-IS-BATCH-MODE VALUE "Y".
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 WS-END-OF-GUESSES VALUE "Y".
+       01  WS-GAME-ACTIVE-SW PIC X VALUE "N".
+           88 WS-GAME-ACTIVE VALUE "Y".
+           88 WS-GAME-NOT-ACTIVE VALUE "N".
 
        PROCEDURE DIVISION.
-           COMPUTE WS-RANDOM-NUMBER =
-               1 + 100 * (FUNCTION RANDOM(FUNCTION CURRENT-DATE(15:2))).
-           DISPLAY "Welcome to ""Guess the number""".
-           DISPLAY "The number is between 1 to 100".
-           DISPLAY "Good luck !".
+           PERFORM 0100-READ-RANGE-PARM
+           OPEN INPUT GUESSES-FILE
+           IF WS-FILE-STATUS = "00"
+               SET WS-IS-BATCH-MODE TO TRUE
+               PERFORM 7000-RUN-BATCH-MODE
+            ELSE
+               PERFORM 7500-RUN-INTERACTIVE-MODE
+            END-IF
+           STOP RUN.
+
+       0100-READ-RANGE-PARM.
+           OPEN INPUT RANGE-PARM-FILE
+           IF WS-RANGE-FILE-STATUS = "00"
+               READ RANGE-PARM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RP-LOWER-BOUND TO WS-LOWER-BOUND
+                       MOVE RP-UPPER-BOUND TO WS-UPPER-BOUND
+                       IF RP-MAX-ATTEMPTS IS NUMERIC
+                               AND RP-MAX-ATTEMPTS NOT = ZERO
+                           MOVE RP-MAX-ATTEMPTS TO WS-MAX-ATTEMPT
+                        END-IF
+                END-READ
+               CLOSE RANGE-PARM-FILE
+            END-IF.
+
+       7000-RUN-BATCH-MODE.
+           OPEN OUTPUT BATCH-REPORT-FILE
+           PERFORM 7100-READ-GUESS-RECORD
+           PERFORM UNTIL WS-END-OF-GUESSES
+               IF GI-PLAYER-ID NOT = WS-PLAYER-ID
+                   PERFORM 7050-FLUSH-UNRESOLVED-GAME
+                   MOVE GI-PLAYER-ID TO WS-PLAYER-ID
+                   PERFORM 7900-START-NEW-GAME
+                ELSE
+                   IF WS-GAME-NOT-ACTIVE
+                       PERFORM 7900-START-NEW-GAME
+                    END-IF
+                END-IF
+               MOVE GI-GUESS TO WS-INPUT
+               PERFORM 8000-ASKING-NUMBER THRU 8000-CHECK-IF-WINNER
+               PERFORM 7100-READ-GUESS-RECORD
+            END-PERFORM
+           PERFORM 7050-FLUSH-UNRESOLVED-GAME
+           CLOSE GUESSES-FILE
+           CLOSE BATCH-REPORT-FILE
+           PERFORM 9300-BUILD-LEADERBOARD-REPORT.
+
+       7050-FLUSH-UNRESOLVED-GAME.
+           IF WS-GAME-ACTIVE
+               SUBTRACT 1 FROM WS-ATTEMPT
+               MOVE "LOSS" TO WS-OUTCOME
+               PERFORM 9000-SAVE-RESULT
+               PERFORM 9200-UPDATE-LEADERBOARD
+               PERFORM 9100-WRITE-BATCH-REPORT-LINE
+               SET WS-GAME-NOT-ACTIVE TO TRUE
+            END-IF.
+
+       7100-READ-GUESS-RECORD.
+           READ GUESSES-FILE
+               AT END
+                   SET WS-END-OF-GUESSES TO TRUE
+            END-READ.
+
+       7500-RUN-INTERACTIVE-MODE.
+           OPEN INPUT SYSIN-PARM-FILE
+           IF WS-SYSIN-FILE-STATUS = "00"
+               SET WS-USE-SYSIN TO TRUE
+            END-IF
+           PERFORM 7600-CHECK-FOR-CHECKPOINT
+           IF WS-RESUMED-GAME
+               DISPLAY "Resuming your game as " WS-PLAYER-ID
+               DISPLAY "Picking up at attempt " WS-ATTEMPT
+            ELSE
+               PERFORM 7650-GET-PLAYER-ID
+               PERFORM 7900-START-NEW-GAME
+            END-IF
            PERFORM 8000-ASKING-NUMBER
                THRU 8000-CHECK-IF-WINNER
-               UNTIL WS-EQUAL-TO-RANDOM-NUMBER
-           STOP RUN.
-       
+               UNTIL WS-EQUAL-TO-RANDOM-NUMBER.
+
+       7650-GET-PLAYER-ID.
+           IF WS-USE-SYSIN
+               READ SYSIN-PARM-FILE
+                   AT END
+                       DISPLAY "SYSIN exhausted before a player id was "
+                           "supplied - ending run."
+                       MOVE "SYSIN EXHAUSTED" TO WS-AUDIT-OUTCOME
+                       PERFORM 9400-WRITE-AUDIT-LOG
+                       MOVE 8 TO RETURN-CODE
+                       STOP RUN
+                   NOT AT END
+                       MOVE FUNCTION TRIM(SYSIN-PARM-RECORD)
+                           TO WS-PLAYER-ID
+                END-READ
+            ELSE
+               DISPLAY "Enter your player id:"
+               ACCEPT WS-PLAYER-ID
+            END-IF.
+
+       7600-CHECK-FOR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-PLAYER-ID TO WS-PLAYER-ID
+                       MOVE CKPT-LOWER-BOUND TO WS-LOWER-BOUND
+                       MOVE CKPT-UPPER-BOUND TO WS-UPPER-BOUND
+                       MOVE CKPT-RANDOM-NUMBER TO WS-RANDOM-NUMBER
+                       MOVE CKPT-ATTEMPT TO WS-ATTEMPT
+                       IF CKPT-MAX-ATTEMPTS IS NUMERIC
+                               AND CKPT-MAX-ATTEMPTS NOT = ZERO
+                           MOVE CKPT-MAX-ATTEMPTS TO WS-MAX-ATTEMPT
+                        END-IF
+                       SET WS-GAME-ACTIVE TO TRUE
+                       SET WS-RESUMED-GAME TO TRUE
+                END-READ
+               CLOSE CHECKPOINT-FILE
+            END-IF.
+
+       7900-START-NEW-GAME.
+           COMPUTE WS-RANDOM-NUMBER =
+               WS-LOWER-BOUND + (WS-UPPER-BOUND - WS-LOWER-BOUND + 1)
+                   * (FUNCTION RANDOM(FUNCTION CURRENT-DATE(15:2)))
+           MOVE 1 TO WS-ATTEMPT
+           SET WS-GAME-ACTIVE TO TRUE
+           IF NOT WS-IS-BATCH-MODE
+               DISPLAY "Welcome to ""Guess the number"""
+               DISPLAY "The number is between " WS-LOWER-BOUND
+                   " to " WS-UPPER-BOUND
+               DISPLAY "Good luck !"
+            END-IF.
+
+       7660-GET-GUESS.
+           IF WS-USE-SYSIN
+               READ SYSIN-PARM-FILE
+                   AT END
+                       DISPLAY "SYSIN exhausted mid-game - ending as a "
+                           "loss."
+                       MOVE WS-MAX-ATTEMPT TO WS-ATTEMPT
+                       MOVE 0 TO WS-INPUT
+                   NOT AT END
+                       COMPUTE WS-INPUT =
+                           FUNCTION NUMVAL(FUNCTION TRIM(
+                               SYSIN-PARM-RECORD))
+                END-READ
+            ELSE
+               DISPLAY "Choose a number between " WS-LOWER-BOUND
+                   " to " WS-UPPER-BOUND ":"
+               ACCEPT WS-INPUT
+            END-IF.
+
        8000-ASKING-NUMBER.
-           DISPLAY "Choose a number between 1 to 100:".
-           ACCEPT WS-INPUT.
+           IF NOT WS-IS-BATCH-MODE
+               PERFORM 7660-GET-GUESS
+            END-IF
            IF WS-RANDOM-NUMBER = WS-INPUT THEN
                SET WS-EQUAL-TO-RANDOM-NUMBER TO TRUE
             END-IF.
-        
+
         8000-CHECK-IF-WINNER.
            IF WS-EQUAL-TO-RANDOM-NUMBER
-               DISPLAY "You won after " WS-ATTEMPT " attempts"
-               STOP RUN
+               MOVE "WIN " TO WS-OUTCOME
+               PERFORM 9000-SAVE-RESULT
+               PERFORM 9200-UPDATE-LEADERBOARD
+               IF WS-IS-BATCH-MODE
+                   PERFORM 9100-WRITE-BATCH-REPORT-LINE
+                   SET WS-GAME-NOT-ACTIVE TO TRUE
+                ELSE
+                   PERFORM 8700-CLEAR-CHECKPOINT
+                   DISPLAY "You won after " WS-ATTEMPT " attempts"
+                   STOP RUN
+                END-IF
             ELSE
-               DISPLAY "BEEEEP ! Try again..."
-               ADD 1 TO WS-ATTEMPT
-               IF WS-INPUT > WS-RANDOM-NUMBER
-                   DISPLAY "Less !"
+               IF WS-ATTEMPT >= WS-MAX-ATTEMPT
+                   MOVE "LOSS" TO WS-OUTCOME
+                   PERFORM 9000-SAVE-RESULT
+                   PERFORM 9200-UPDATE-LEADERBOARD
+                   IF WS-IS-BATCH-MODE
+                       PERFORM 9100-WRITE-BATCH-REPORT-LINE
+                       SET WS-GAME-NOT-ACTIVE TO TRUE
+                    ELSE
+                       PERFORM 8700-CLEAR-CHECKPOINT
+                       DISPLAY "BEEEEP ! Out of attempts..."
+                       DISPLAY "You lost ! The number was "
+                           WS-RANDOM-NUMBER
+                       STOP RUN
+                    END-IF
                 ELSE
-                   DISPLAY "More !"
+                   ADD 1 TO WS-ATTEMPT
+                   IF NOT WS-IS-BATCH-MODE
+                       PERFORM 8600-WRITE-CHECKPOINT
+                    END-IF
+                   IF NOT WS-IS-BATCH-MODE
+                       DISPLAY "BEEEEP ! Try again..."
+                       IF WS-INPUT > WS-RANDOM-NUMBER
+                           DISPLAY "Less !"
+                        ELSE
+                           DISPLAY "More !"
+                        END-IF
+                    END-IF
                 END-IF
             END-IF.
+
+       8600-WRITE-CHECKPOINT.
+           MOVE WS-PLAYER-ID TO CKPT-PLAYER-ID
+           MOVE WS-LOWER-BOUND TO CKPT-LOWER-BOUND
+           MOVE WS-UPPER-BOUND TO CKPT-UPPER-BOUND
+           MOVE WS-RANDOM-NUMBER TO CKPT-RANDOM-NUMBER
+           MOVE WS-ATTEMPT TO CKPT-ATTEMPT
+           MOVE WS-MAX-ATTEMPT TO CKPT-MAX-ATTEMPTS
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       9000-SAVE-RESULT.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND GAME-RESULTS-FILE
+           IF WS-GR-FILE-STATUS = "35"
+               OPEN OUTPUT GAME-RESULTS-FILE
+            END-IF
+           MOVE WS-PLAYER-ID TO GR-PLAYER-ID
+           MOVE WS-RUN-DATE TO GR-RUN-DATE
+           MOVE WS-RANDOM-NUMBER TO GR-RANDOM-NUMBER
+           MOVE WS-ATTEMPT TO GR-ATTEMPTS
+           MOVE WS-OUTCOME TO GR-OUTCOME
+           WRITE GAME-RESULT-RECORD
+           CLOSE GAME-RESULTS-FILE
+           MOVE WS-OUTCOME TO WS-AUDIT-OUTCOME
+           PERFORM 9400-WRITE-AUDIT-LOG.
+
+       9400-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+           MOVE "GUESS-THE-NUMBER" TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE WS-PLAYER-ID TO AL-OPERATOR
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+       9100-WRITE-BATCH-REPORT-LINE.
+           MOVE SPACES TO BATCH-REPORT-RECORD
+           STRING "Player: " WS-PLAYER-ID
+               "  Outcome: " WS-OUTCOME
+               "  Attempts: " WS-ATTEMPT
+               DELIMITED BY SIZE INTO BATCH-REPORT-RECORD
+           WRITE BATCH-REPORT-RECORD.
+
+       9200-UPDATE-LEADERBOARD.
+           OPEN I-O LEADERBOARD-FILE
+           IF WS-LB-FILE-STATUS = "35"
+               OPEN OUTPUT LEADERBOARD-FILE
+               CLOSE LEADERBOARD-FILE
+               OPEN I-O LEADERBOARD-FILE
+            END-IF
+           MOVE WS-PLAYER-ID TO LB-PLAYER-ID
+           READ LEADERBOARD-FILE
+               INVALID KEY
+                   MOVE WS-PLAYER-ID TO LB-PLAYER-ID
+                   MOVE 1 TO LB-GAMES-PLAYED
+                   MOVE WS-ATTEMPT TO LB-BEST-ATTEMPTS
+                   MOVE WS-ATTEMPT TO LB-TOTAL-ATTEMPTS
+                   COMPUTE LB-AVERAGE-ATTEMPTS ROUNDED =
+                       LB-TOTAL-ATTEMPTS / LB-GAMES-PLAYED
+                   WRITE LEADERBOARD-RECORD
+               NOT INVALID KEY
+                   ADD 1 TO LB-GAMES-PLAYED
+                   ADD WS-ATTEMPT TO LB-TOTAL-ATTEMPTS
+                   IF WS-ATTEMPT < LB-BEST-ATTEMPTS
+                       MOVE WS-ATTEMPT TO LB-BEST-ATTEMPTS
+                    END-IF
+                   COMPUTE LB-AVERAGE-ATTEMPTS ROUNDED =
+                       LB-TOTAL-ATTEMPTS / LB-GAMES-PLAYED
+                   REWRITE LEADERBOARD-RECORD
+            END-READ
+           CLOSE LEADERBOARD-FILE.
+
+       9300-BUILD-LEADERBOARD-REPORT.
+           SORT LEADERBOARD-SORT-FILE
+               ASCENDING KEY LBS-BEST-ATTEMPTS
+               USING LEADERBOARD-FILE
+               OUTPUT PROCEDURE 9310-WRITE-LEADERBOARD-REPORT.
+
+       9310-WRITE-LEADERBOARD-REPORT.
+           OPEN OUTPUT LEADERBOARD-REPORT-FILE
+           MOVE SPACES TO LEADERBOARD-REPORT-RECORD
+           STRING "Leaderboard (best attempts, ascending)"
+               DELIMITED BY SIZE INTO LEADERBOARD-REPORT-RECORD
+           WRITE LEADERBOARD-REPORT-RECORD
+           MOVE "N" TO WS-SORT-EOF-SW
+           PERFORM UNTIL WS-SORT-EOF
+               RETURN LEADERBOARD-SORT-FILE
+                   AT END
+                       SET WS-SORT-EOF TO TRUE
+                   NOT AT END
+                       MOVE SPACES TO LEADERBOARD-REPORT-RECORD
+                       STRING "Player: " LBS-PLAYER-ID
+                           "  Games: " LBS-GAMES-PLAYED
+                           "  Best: " LBS-BEST-ATTEMPTS
+                           "  Avg: " LBS-AVERAGE-ATTEMPTS
+                           DELIMITED BY SIZE
+                           INTO LEADERBOARD-REPORT-RECORD
+                       WRITE LEADERBOARD-REPORT-RECORD
+                END-RETURN
+            END-PERFORM
+           CLOSE LEADERBOARD-REPORT-FILE.
