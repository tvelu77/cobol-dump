@@ -0,0 +1,27 @@
+//LBDSETUP JOB (ACCTNO),'LEADERBOARD VSAM SETUP',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* One-time setup for GUESS-THE-NUMBER's cross-session           *
+//* leaderboard (req 004). LEADERBOARD-FILE is ORGANIZATION       *
+//* INDEXED, i.e. a VSAM KSDS on z/OS, keyed on LB-PLAYER-ID       *
+//* (PIC X(10), offset 0). Unlike the LINE SEQUENTIAL files       *
+//* elsewhere in this system, a VSAM cluster cannot be created by *
+//* a COBOL OPEN OUTPUT -- 9200-UPDATE-LEADERBOARD's OPEN OUTPUT  *
+//* fallback only covers the "record not found yet" case, not     *
+//* "cluster not defined yet". Run this job once, before          *
+//* NIGHTLY.jcl's STEP010 runs against PROD.GUESSGAME.LEADERBD    *
+//* for the first time (or after that cluster has been deleted).  *
+//* Record layout must track LEADERBOARD-RECORD in                *
+//* guess-the-number.cbl: 10+5+3+7+5 = 30 bytes, key length 10 at *
+//* offset 0.                                                      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+   DEFINE CLUSTER (NAME(PROD.GUESSGAME.LEADERBD)  -
+       INDEXED                                    -
+       KEYS(10 0)                                 -
+       RECORDSIZE(30 30)                          -
+       RECORDS(1000 500)                          -
+       FREESPACE(10 10))
+/*
