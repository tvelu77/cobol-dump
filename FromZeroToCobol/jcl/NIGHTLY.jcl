@@ -0,0 +1,73 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY JOB STREAM',CLASS=A,MSGCLASS=A,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the four FromZeroToCobol training programs plus the     *
+//* end-of-job DAILY-ACTIVITY-REPORT roll-up as a single          *
+//* submission instead of five separate manual runs. Each step   *
+//* is skipped once an earlier step returns worse than a         *
+//* warning (RC > 4), same as the RETURN-CODE convention already *
+//* used in HELLO-WORLD-WITH-INPUT (16 = fatal, missing roster). *
+//* COND=(4,GT) bypasses a step when the PRIOR step's RC is       *
+//* greater than 4, i.e. skips once an earlier step failed.       *
+//* MULTRPT and BLANKRPT now go to real datasets instead of      *
+//* SYSOUT so STEP050 can read them back. Every step allocates    *
+//* AUDITLOG so req016's audit trail covers the whole stream.     *
+//* Every step also allocates SYSIN as an unattended fallback --  *
+//* each program falls back to it whenever its own batch-input    *
+//* dataset (GUESSES/NUMLIST/BLANKIN) doesn't open cleanly, so a  *
+//* missing/empty batch feed on a given night doesn't leave a     *
+//* step blocked on an interactive ACCEPT (req018).               *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=GUESS-THE-NUMBER
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GAMERES  DD DSN=PROD.GUESSGAME.RESULTS,DISP=MOD
+//GUESSES  DD DSN=PROD.GUESSGAME.GUESSES,DISP=SHR
+//GUESSRPT DD SYSOUT=*
+//RANGEPARM DD DSN=PROD.GUESSGAME.RANGEPARM,DISP=SHR
+//* LEADERBD is a VSAM KSDS -- DISP=SHR assumes the cluster       *
+//* already exists. Run jcl/LEADERBD-SETUP.jcl once (IDCAMS       *
+//* DEFINE CLUSTER) before the first-ever STEP010, since a COBOL  *
+//* OPEN OUTPUT cannot create a VSAM cluster the way it can a     *
+//* sequential dataset.                                            *
+//LEADERBD DD DSN=PROD.GUESSGAME.LEADERBD,DISP=SHR
+//LBSORT   DD UNIT=SYSDA,SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80)
+//LEADERRPT DD SYSOUT=*
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSIN    DD DSN=PROD.GUESSGAME.NIGHTLYSYSIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=HELLO-WORLD-WITH-INPUT,COND=(4,GT)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SIGNINLG DD DSN=PROD.SIGNIN.LOG,DISP=MOD
+//EMPROSTR DD DSN=PROD.EMPLOYEE.ROSTER,DISP=SHR
+//SYSIN    DD DSN=PROD.SIGNIN.NIGHTLYID,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PRINT-MULTIPLICATION-TABLE,COND=(4,GT)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//MULTRPT  DD DSN=PROD.MULTTABLE.REPORT,DISP=MOD
+//NUMLIST  DD DSN=PROD.MULTTABLE.NUMLIST,DISP=SHR
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSIN    DD DSN=PROD.MULTTABLE.NIGHTLYSYSIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=IS-STRING-EMPTY,COND=(4,GT)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//BLANKIN  DD DSN=PROD.BLANKCHECK.CANDIDATES,DISP=SHR
+//BLANKRPT DD DSN=PROD.BLANKCHECK.REPORT,DISP=MOD
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//SYSIN    DD DSN=PROD.BLANKCHECK.NIGHTLYSYSIN,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=DAILY-ACTIVITY-REPORT,COND=(4,GT)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//GAMERES  DD DSN=PROD.GUESSGAME.RESULTS,DISP=SHR
+//SIGNINLG DD DSN=PROD.SIGNIN.LOG,DISP=SHR
+//MULTRPT  DD DSN=PROD.MULTTABLE.REPORT,DISP=SHR
+//BLANKRPT DD DSN=PROD.BLANKCHECK.REPORT,DISP=SHR
+//DAILYPOS DD DSN=PROD.DAILYRPT.POSITION,DISP=MOD
+//AUDITLOG DD DSN=PROD.AUDIT.LOG,DISP=MOD
+//DAILYRPT DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
