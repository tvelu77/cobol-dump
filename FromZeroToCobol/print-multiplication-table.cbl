@@ -2,24 +2,228 @@
        PROGRAM-ID. PRINT-MULTIPLICATION-TABLE.
        AUTHOR. Thomas VELU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MULT-TABLE-REPORT-FILE ASSIGN TO "MULTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MR-FILE-STATUS.
+           SELECT NUMBERS-LIST-FILE ASSIGN TO "NUMLIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NL-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+           SELECT SYSIN-PARM-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  MULT-TABLE-REPORT-FILE.
+       01  MULT-REPORT-RECORD      PIC X(80).
+
+       FD  NUMBERS-LIST-FILE.
+       01  NUMBERS-LIST-RECORD.
+           05  NL-NUMBER            PIC 9(05).
+           05  NL-MULTIPLICATOR-MAX PIC 9(02).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  SYSIN-PARM-FILE.
+       01  SYSIN-PARM-RECORD       PIC X(100).
+
        WORKING-STORAGE SECTION.
        01  WS-NUMBER           PIC 9(05)   VALUE 0.
        01  WS-MULTIPLICATOR    PIC 9(02)   VALUE 1.
+       01  WS-MULTIPLICATOR-MAX PIC 9(02)  VALUE 10.
        01  WS-RESULT           PIC 9(10)   VALUE 0.
+       01  WS-PAGE-BREAK       PIC X(40)
+           VALUE "-------------- PAGE BREAK --------------".
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR         PIC 9(4).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-MONTH        PIC 9(2).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-DAY          PIC 9(2).
+       01  WS-NL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-MR-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-AL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-MODE-SW PIC X VALUE "N".
+           88 WS-USE-SYSIN VALUE "Y".
+       01  WS-RUN-TIME.
+           05  WS-RUN-HOUR         PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-MINUTE       PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-SECOND       PIC 9(2).
+       01  WS-BATCH-MODE-SW PIC X VALUE "N".
+           88 WS-IS-BATCH-MODE VALUE "Y".
+       01  WS-AUDIT-OUTCOME PIC X(20) VALUE SPACES.
+       01  WS-NL-EOF-SW PIC X VALUE "N".
+           88 WS-NL-EOF VALUE "Y".
+       01  WS-NUMBER-INPUT PIC X(05) VALUE SPACES.
+       01  WS-NUMBER-VALID-SW PIC X VALUE "N".
+           88 WS-NUMBER-VALID VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "Please, write a number to print its multiplication t
-      -    "able:"
-           ACCEPT WS-NUMBER.
-           PERFORM PRINT-NUMBER-MULTIPLICATION-TABLE.
+           OPEN EXTEND MULT-TABLE-REPORT-FILE
+           IF WS-MR-FILE-STATUS = "35"
+               OPEN OUTPUT MULT-TABLE-REPORT-FILE
+            END-IF
+           PERFORM 9000-WRITE-REPORT-HEADER
+           OPEN INPUT NUMBERS-LIST-FILE
+           IF WS-NL-FILE-STATUS = "00"
+               SET WS-IS-BATCH-MODE TO TRUE
+               PERFORM 7000-RUN-BATCH-LIST-MODE
+            ELSE
+               PERFORM 7500-RUN-INTERACTIVE-MODE
+            END-IF
+           IF WS-IS-BATCH-MODE
+               MOVE "BATCH COMPLETE" TO WS-AUDIT-OUTCOME
+            ELSE
+               MOVE "TABLE PRINTED" TO WS-AUDIT-OUTCOME
+            END-IF
+           CLOSE MULT-TABLE-REPORT-FILE
+           PERFORM 9300-WRITE-AUDIT-LOG
            STOP RUN.
 
+       7000-RUN-BATCH-LIST-MODE.
+           PERFORM 7100-READ-NUMBER-RECORD
+           PERFORM UNTIL WS-NL-EOF
+               MOVE NL-NUMBER TO WS-NUMBER
+               IF WS-NUMBER = 0
+                   DISPLAY "Skipping NUMLIST record with a zero "
+                       "number."
+                ELSE
+                   MOVE NL-MULTIPLICATOR-MAX TO WS-MULTIPLICATOR-MAX
+                   PERFORM PRINT-NUMBER-MULTIPLICATION-TABLE
+                   PERFORM 9200-WRITE-PAGE-BREAK
+                END-IF
+               PERFORM 7100-READ-NUMBER-RECORD
+            END-PERFORM
+           CLOSE NUMBERS-LIST-FILE.
+
+       7100-READ-NUMBER-RECORD.
+           READ NUMBERS-LIST-FILE
+               AT END
+                   SET WS-NL-EOF TO TRUE
+            END-READ.
+
+       7500-RUN-INTERACTIVE-MODE.
+           OPEN INPUT SYSIN-PARM-FILE
+           IF WS-SYSIN-FILE-STATUS = "00"
+               SET WS-USE-SYSIN TO TRUE
+            END-IF
+           PERFORM UNTIL WS-NUMBER-VALID
+               PERFORM 7600-GET-NUMBER-INPUT
+               IF FUNCTION TEST-NUMVAL(FUNCTION TRIM(WS-NUMBER-INPUT))
+                       = 0
+                   COMPUTE WS-NUMBER =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-NUMBER-INPUT))
+                ELSE
+                   MOVE 0 TO WS-NUMBER
+                END-IF
+               IF WS-NUMBER NOT = 0
+                   SET WS-NUMBER-VALID TO TRUE
+                ELSE
+                   DISPLAY "Please enter a whole number greater than "
+                       "zero (up to 5 digits)."
+                END-IF
+            END-PERFORM.
+           PERFORM 7700-GET-MULTIPLICATOR-MAX.
+           IF WS-USE-SYSIN
+               CLOSE SYSIN-PARM-FILE
+            END-IF
+           PERFORM PRINT-NUMBER-MULTIPLICATION-TABLE.
+           PERFORM 9200-WRITE-PAGE-BREAK.
+
+       7600-GET-NUMBER-INPUT.
+           IF WS-USE-SYSIN
+               READ SYSIN-PARM-FILE
+                   AT END
+                       DISPLAY "SYSIN exhausted before a number was "
+                           "supplied - ending run."
+                       MOVE "SYSIN EXHAUSTED" TO WS-AUDIT-OUTCOME
+                       PERFORM 9300-WRITE-AUDIT-LOG
+                       CLOSE SYSIN-PARM-FILE
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   NOT AT END
+                       MOVE FUNCTION TRIM(SYSIN-PARM-RECORD)
+                           TO WS-NUMBER-INPUT
+                END-READ
+            ELSE
+               DISPLAY "Please, write a number to print its multiplicat
+      -        "ion table:"
+               ACCEPT WS-NUMBER-INPUT
+            END-IF.
+
+       7700-GET-MULTIPLICATOR-MAX.
+           IF WS-USE-SYSIN
+               READ SYSIN-PARM-FILE
+                   AT END
+                       DISPLAY "SYSIN exhausted before a multiplier "
+                           "was supplied - defaulting to 10."
+                       MOVE 10 TO WS-MULTIPLICATOR-MAX
+                   NOT AT END
+                       COMPUTE WS-MULTIPLICATOR-MAX =
+                           FUNCTION NUMVAL(FUNCTION TRIM(
+                               SYSIN-PARM-RECORD))
+                END-READ
+            ELSE
+               DISPLAY "Up to what multiplier should the table go (e.g.
+      -        " 10, 20, 25)?"
+               ACCEPT WS-MULTIPLICATOR-MAX
+            END-IF.
+
        PRINT-NUMBER-MULTIPLICATION-TABLE.
-           PERFORM VARYING WS-MULTIPLICATOR FROM 0 BY 1 UNTIL
-                                                   WS-MULTIPLICATOR > 10
+           PERFORM VARYING WS-MULTIPLICATOR FROM 0 BY 1
+                   UNTIL WS-MULTIPLICATOR > WS-MULTIPLICATOR-MAX
                COMPUTE WS-RESULT = WS-NUMBER * WS-MULTIPLICATOR
-               DISPLAY WS-NUMBER " * " WS-MULTIPLICATOR " = "
+               IF NOT WS-IS-BATCH-MODE
+                   DISPLAY WS-NUMBER " * " WS-MULTIPLICATOR " = "
                                                                WS-RESULT
+                END-IF
+               MOVE SPACES TO MULT-REPORT-RECORD
+               STRING WS-NUMBER " * " WS-MULTIPLICATOR " = " WS-RESULT
+                   DELIMITED BY SIZE INTO MULT-REPORT-RECORD
+               WRITE MULT-REPORT-RECORD
            END-PERFORM.
-       
\ No newline at end of file
+
+       9000-WRITE-REPORT-HEADER.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY
+           MOVE SPACES TO MULT-REPORT-RECORD
+           STRING "MULTIPLICATION TABLE REPORT" DELIMITED BY SIZE
+               INTO MULT-REPORT-RECORD
+           WRITE MULT-REPORT-RECORD
+           MOVE SPACES TO MULT-REPORT-RECORD
+           STRING "Run date: " WS-RUN-DATE DELIMITED BY SIZE
+               INTO MULT-REPORT-RECORD
+           WRITE MULT-REPORT-RECORD
+           MOVE SPACES TO MULT-REPORT-RECORD
+           WRITE MULT-REPORT-RECORD.
+
+       9200-WRITE-PAGE-BREAK.
+           MOVE WS-PAGE-BREAK TO MULT-REPORT-RECORD
+           WRITE MULT-REPORT-RECORD.
+
+       9300-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+           MOVE "PRINT-MULTIPLICATION-TABLE" TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE "N/A" TO AL-OPERATOR
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
