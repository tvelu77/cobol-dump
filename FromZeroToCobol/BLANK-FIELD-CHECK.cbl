@@ -0,0 +1,20 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BLANK-FIELD-CHECK.
+       AUTHOR. Thomas VELU.
+
+       DATA DIVISION.
+       LINKAGE SECTION.
+       COPY STRCHECK.
+
+       PROCEDURE DIVISION USING STR-CHECK-FIELDS.
+           MOVE FUNCTION LENGTH(SC-STRING) TO SC-LENGTH
+           MOVE ZERO TO SC-NUMBER-OF-SPACES
+           INSPECT SC-STRING TALLYING SC-NUMBER-OF-SPACES FOR ALL " "
+
+           IF SC-NUMBER-OF-SPACES = SC-LENGTH THEN
+               SET SC-IS-EMPTY TO TRUE
+            ELSE
+               SET SC-IS-NOT-EMPTY TO TRUE
+            END-IF
+
+           GOBACK.
