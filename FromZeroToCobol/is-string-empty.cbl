@@ -2,22 +2,189 @@
        PROGRAM-ID. IS-STRING-EMPTY.
        AUTHOR. Thomas VELU.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BLANK-CHECK-INPUT-FILE ASSIGN TO "BLANKIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BC-FILE-STATUS.
+           SELECT BLANK-AUDIT-REPORT-FILE ASSIGN TO "BLANKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BR-FILE-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+           SELECT SYSIN-PARM-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SYSIN-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  BLANK-CHECK-INPUT-FILE.
+       01  BLANK-CHECK-RECORD.
+           05  BC-FIELD-ID         PIC X(10).
+           05  BC-FIELD-VALUE      PIC X(100).
+
+       FD  BLANK-AUDIT-REPORT-FILE.
+       01  BLANK-AUDIT-REPORT-RECORD PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  SYSIN-PARM-FILE.
+       01  SYSIN-PARM-RECORD       PIC X(100).
+
        WORKING-STORAGE SECTION.
-       01  WS-STRING           PIC X(20) VALUE SPACES.
-       01  WS-NUMBER-OF-SPACES PIC 9(02) VALUE 0.
-       01  WS-LENGTH           PIC 9(02) VALUE 20.
+       COPY STRCHECK.
+       01  WS-BC-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-BR-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-AL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SYSIN-MODE-SW PIC X VALUE "N".
+           88 WS-USE-SYSIN VALUE "Y".
+       01  WS-AUDIT-OUTCOME PIC X(20) VALUE SPACES.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR         PIC 9(4).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-MONTH        PIC 9(2).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-DAY          PIC 9(2).
+       01  WS-RUN-TIME.
+           05  WS-RUN-HOUR         PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-MINUTE       PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-SECOND       PIC 9(2).
+       01  WS-BATCH-MODE-SW PIC X VALUE "N".
+           88 WS-IS-BATCH-MODE VALUE "Y".
+       01  WS-BC-EOF-SW PIC X VALUE "N".
+           88 WS-BC-EOF VALUE "Y".
+       01  WS-BLANK-COUNT PIC 9(05) VALUE ZERO.
+       01  WS-RECORD-COUNT PIC 9(05) VALUE ZERO.
 
        PROCEDURE DIVISION.
-           DISPLAY "Write a string:"
-           ACCEPT WS-STRING
-           INSPECT WS-STRING TALLYING WS-NUMBER-OF-SPACES FOR ALL " "
+           OPEN INPUT BLANK-CHECK-INPUT-FILE
+           IF WS-BC-FILE-STATUS = "00"
+               SET WS-IS-BATCH-MODE TO TRUE
+               PERFORM 7000-RUN-BATCH-AUDIT-MODE
+            ELSE
+               PERFORM 7500-RUN-INTERACTIVE-MODE
+            END-IF
+
+           STOP RUN.
+
+       7000-RUN-BATCH-AUDIT-MODE.
+           OPEN EXTEND BLANK-AUDIT-REPORT-FILE
+           IF WS-BR-FILE-STATUS = "35"
+               OPEN OUTPUT BLANK-AUDIT-REPORT-FILE
+            END-IF
+           PERFORM 9000-WRITE-REPORT-HEADER
+           PERFORM 7100-READ-BLANK-CHECK-RECORD
+           PERFORM UNTIL WS-BC-EOF
+               ADD 1 TO WS-RECORD-COUNT
+               MOVE BC-FIELD-VALUE TO SC-STRING
+               CALL "BLANK-FIELD-CHECK" USING STR-CHECK-FIELDS
+               IF SC-IS-EMPTY
+                   ADD 1 TO WS-BLANK-COUNT
+                END-IF
+               PERFORM 9100-WRITE-AUDIT-REPORT-LINE
+               PERFORM 7100-READ-BLANK-CHECK-RECORD
+            END-PERFORM
+           PERFORM 9200-WRITE-REPORT-SUMMARY
+           CLOSE BLANK-CHECK-INPUT-FILE
+           CLOSE BLANK-AUDIT-REPORT-FILE
+           MOVE "BATCH AUDIT COMPLETE" TO WS-AUDIT-OUTCOME
+           PERFORM 9300-WRITE-AUDIT-LOG.
 
-           IF WS-NUMBER-OF-SPACES = WS-LENGTH THEN
+       7100-READ-BLANK-CHECK-RECORD.
+           READ BLANK-CHECK-INPUT-FILE
+               AT END
+                   SET WS-BC-EOF TO TRUE
+            END-READ.
+
+       7500-RUN-INTERACTIVE-MODE.
+           CLOSE BLANK-CHECK-INPUT-FILE
+           OPEN INPUT SYSIN-PARM-FILE
+           IF WS-SYSIN-FILE-STATUS = "00"
+               SET WS-USE-SYSIN TO TRUE
+            END-IF
+           PERFORM 7600-GET-STRING-INPUT
+           CALL "BLANK-FIELD-CHECK" USING STR-CHECK-FIELDS
+
+           IF SC-IS-EMPTY THEN
                DISPLAY "Empty string !"
+               MOVE "EMPTY" TO WS-AUDIT-OUTCOME
            ELSE
                DISPLAY "Not empty !"
-           END-IF.
+               MOVE "NOT EMPTY" TO WS-AUDIT-OUTCOME
+           END-IF
+           PERFORM 9300-WRITE-AUDIT-LOG.
 
-           STOP RUN.
-      
\ No newline at end of file
+       7600-GET-STRING-INPUT.
+           IF WS-USE-SYSIN
+               READ SYSIN-PARM-FILE
+                   AT END
+                       DISPLAY "SYSIN exhausted before a string was "
+                           "supplied - ending run."
+                       MOVE "SYSIN EXHAUSTED" TO WS-AUDIT-OUTCOME
+                       PERFORM 9300-WRITE-AUDIT-LOG
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                   NOT AT END
+                       MOVE SYSIN-PARM-RECORD TO SC-STRING
+                END-READ
+               CLOSE SYSIN-PARM-FILE
+            ELSE
+               DISPLAY "Write a string:"
+               ACCEPT SC-STRING
+            END-IF.
+
+       9000-WRITE-REPORT-HEADER.
+           MOVE SPACES TO BLANK-AUDIT-REPORT-RECORD
+           STRING "BLANK-FIELD AUDIT REPORT" DELIMITED BY SIZE
+               INTO BLANK-AUDIT-REPORT-RECORD
+           WRITE BLANK-AUDIT-REPORT-RECORD
+           MOVE SPACES TO BLANK-AUDIT-REPORT-RECORD
+           WRITE BLANK-AUDIT-REPORT-RECORD.
+
+       9100-WRITE-AUDIT-REPORT-LINE.
+           MOVE SPACES TO BLANK-AUDIT-REPORT-RECORD
+           IF SC-IS-EMPTY
+               STRING BC-FIELD-ID " - BLANK" DELIMITED BY SIZE
+                   INTO BLANK-AUDIT-REPORT-RECORD
+            ELSE
+               STRING BC-FIELD-ID " - NOT BLANK" DELIMITED BY SIZE
+                   INTO BLANK-AUDIT-REPORT-RECORD
+            END-IF
+           WRITE BLANK-AUDIT-REPORT-RECORD.
+
+       9200-WRITE-REPORT-SUMMARY.
+           MOVE SPACES TO BLANK-AUDIT-REPORT-RECORD
+           WRITE BLANK-AUDIT-REPORT-RECORD
+           MOVE SPACES TO BLANK-AUDIT-REPORT-RECORD
+           STRING "Records checked: " WS-RECORD-COUNT DELIMITED BY SIZE
+               INTO BLANK-AUDIT-REPORT-RECORD
+           WRITE BLANK-AUDIT-REPORT-RECORD
+           MOVE SPACES TO BLANK-AUDIT-REPORT-RECORD
+           STRING "Blank fields found: " WS-BLANK-COUNT
+               DELIMITED BY SIZE INTO BLANK-AUDIT-REPORT-RECORD
+           WRITE BLANK-AUDIT-REPORT-RECORD.
+
+       9300-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+           MOVE "IS-STRING-EMPTY" TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE "N/A" TO AL-OPERATOR
+           MOVE WS-AUDIT-OUTCOME TO AL-OUTCOME
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
