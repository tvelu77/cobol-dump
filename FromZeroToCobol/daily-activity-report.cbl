@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-ACTIVITY-REPORT.
+       AUTHOR. Thomas VELU.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-RESULTS-FILE ASSIGN TO "GAMERES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GR-FILE-STATUS.
+           SELECT SIGNIN-LOG-FILE ASSIGN TO "SIGNINLG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SL-FILE-STATUS.
+           SELECT MULT-TABLE-REPORT-FILE ASSIGN TO "MULTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MR-FILE-STATUS.
+           SELECT BLANK-AUDIT-REPORT-FILE ASSIGN TO "BLANKRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BR-FILE-STATUS.
+           SELECT DAILY-REPORT-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AL-FILE-STATUS.
+           SELECT DAILY-POSITION-FILE ASSIGN TO "DAILYPOS"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DP-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-RESULTS-FILE.
+       01  GAME-RESULTS-RECORD.
+           05  GR-PLAYER-ID        PIC X(10).
+           05  GR-RUN-DATE         PIC X(10).
+           05  GR-RANDOM-NUMBER    PIC 9(3).
+           05  GR-ATTEMPTS         PIC 9(3).
+           05  GR-OUTCOME          PIC X(4).
+
+       FD  SIGNIN-LOG-FILE.
+       01  SIGNIN-LOG-RECORD.
+           05  SL-EMPLOYEE-ID      PIC X(6).
+           05  SL-NAME             PIC X(40).
+           05  SL-RUN-DATE         PIC X(10).
+           05  SL-RUN-TIME         PIC X(8).
+
+       FD  MULT-TABLE-REPORT-FILE.
+       01  MULT-REPORT-RECORD      PIC X(80).
+
+       FD  BLANK-AUDIT-REPORT-FILE.
+       01  BLANK-AUDIT-REPORT-RECORD PIC X(80).
+
+       FD  DAILY-REPORT-FILE.
+       01  DAILY-REPORT-RECORD     PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  DAILY-POSITION-FILE.
+       01  DAILY-POSITION-RECORD.
+           05  DP-MULT-LINES-READ  PIC 9(7).
+           05  DP-BLANK-LINES-READ PIC 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-GR-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-SL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-MR-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-BR-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-AL-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-DP-FILE-STATUS PIC XX VALUE SPACES.
+       01  WS-EOF-SW PIC X VALUE "N".
+           88 WS-EOF VALUE "Y".
+       01  WS-PRIOR-MULT-LINES  PIC 9(7) VALUE ZERO.
+       01  WS-PRIOR-BLANK-LINES PIC 9(7) VALUE ZERO.
+       01  WS-MULT-LINES-SEEN   PIC 9(7) VALUE ZERO.
+       01  WS-BLANK-LINES-SEEN  PIC 9(7) VALUE ZERO.
+       01  WS-PAGE-BREAK-TXT PIC X(40)
+           VALUE "-------------- PAGE BREAK --------------".
+       01  WS-BLANK-COUNT-TAG PIC X(20)
+           VALUE "Blank fields found: ".
+       01  WS-BLANK-COUNT-FIELD PIC 9(05).
+       01  WS-GAMES-PLAYED-COUNT   PIC 9(05) VALUE ZERO.
+       01  WS-SIGN-INS-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-TABLES-PRINTED-COUNT PIC 9(05) VALUE ZERO.
+       01  WS-BLANK-HITS-COUNT    PIC 9(05) VALUE ZERO.
+       01  WS-RUN-DATE.
+           05  WS-RUN-YEAR         PIC 9(4).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-MONTH        PIC 9(2).
+           05  FILLER              PIC X VALUE "-".
+           05  WS-RUN-DAY          PIC 9(2).
+       01  WS-RUN-TIME.
+           05  WS-RUN-HOUR         PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-MINUTE       PIC 9(2).
+           05  FILLER              PIC X VALUE ":".
+           05  WS-RUN-SECOND       PIC 9(2).
+
+       PROCEDURE DIVISION.
+           PERFORM 0050-GET-RUN-DATE
+           PERFORM 0100-READ-DAILY-POSITION
+           PERFORM 1000-COUNT-GAMES-PLAYED
+           PERFORM 2000-COUNT-SIGN-INS
+           PERFORM 3000-COUNT-TABLES-PRINTED
+           PERFORM 4000-COUNT-BLANK-HITS
+           PERFORM 9000-WRITE-DAILY-REPORT
+           PERFORM 9200-WRITE-DAILY-POSITION
+           PERFORM 9300-WRITE-AUDIT-LOG
+           STOP RUN.
+
+       0050-GET-RUN-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:4) TO WS-RUN-YEAR
+           MOVE FUNCTION CURRENT-DATE(5:2) TO WS-RUN-MONTH
+           MOVE FUNCTION CURRENT-DATE(7:2) TO WS-RUN-DAY.
+
+       0100-READ-DAILY-POSITION.
+           OPEN INPUT DAILY-POSITION-FILE
+           IF WS-DP-FILE-STATUS = "00"
+               READ DAILY-POSITION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE DP-MULT-LINES-READ TO WS-PRIOR-MULT-LINES
+                       MOVE DP-BLANK-LINES-READ TO WS-PRIOR-BLANK-LINES
+                END-READ
+               CLOSE DAILY-POSITION-FILE
+            END-IF.
+
+       1000-COUNT-GAMES-PLAYED.
+           OPEN INPUT GAME-RESULTS-FILE
+           IF WS-GR-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ GAME-RESULTS-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF GR-RUN-DATE = WS-RUN-DATE
+                               ADD 1 TO WS-GAMES-PLAYED-COUNT
+                            END-IF
+                    END-READ
+                END-PERFORM
+               CLOSE GAME-RESULTS-FILE
+            END-IF.
+
+       2000-COUNT-SIGN-INS.
+           OPEN INPUT SIGNIN-LOG-FILE
+           IF WS-SL-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ SIGNIN-LOG-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           IF SL-RUN-DATE = WS-RUN-DATE
+                               ADD 1 TO WS-SIGN-INS-COUNT
+                            END-IF
+                    END-READ
+                END-PERFORM
+               CLOSE SIGNIN-LOG-FILE
+            END-IF.
+
+       3000-COUNT-TABLES-PRINTED.
+           OPEN INPUT MULT-TABLE-REPORT-FILE
+           IF WS-MR-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ MULT-TABLE-REPORT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-MULT-LINES-SEEN
+                           IF WS-MULT-LINES-SEEN > WS-PRIOR-MULT-LINES
+                                   AND MULT-REPORT-RECORD(1:40)
+                                       = WS-PAGE-BREAK-TXT
+                               ADD 1 TO WS-TABLES-PRINTED-COUNT
+                            END-IF
+                    END-READ
+                END-PERFORM
+               CLOSE MULT-TABLE-REPORT-FILE
+            END-IF.
+
+       4000-COUNT-BLANK-HITS.
+           OPEN INPUT BLANK-AUDIT-REPORT-FILE
+           IF WS-BR-FILE-STATUS = "00"
+               MOVE "N" TO WS-EOF-SW
+               PERFORM UNTIL WS-EOF
+                   READ BLANK-AUDIT-REPORT-FILE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-BLANK-LINES-SEEN
+                           IF WS-BLANK-LINES-SEEN > WS-PRIOR-BLANK-LINES
+                                   AND BLANK-AUDIT-REPORT-RECORD(1:20)
+                                       = WS-BLANK-COUNT-TAG
+                               MOVE BLANK-AUDIT-REPORT-RECORD(21:5)
+                                   TO WS-BLANK-COUNT-FIELD
+                               ADD WS-BLANK-COUNT-FIELD
+                                   TO WS-BLANK-HITS-COUNT
+                            END-IF
+                    END-READ
+                END-PERFORM
+               CLOSE BLANK-AUDIT-REPORT-FILE
+            END-IF.
+
+       9000-WRITE-DAILY-REPORT.
+           OPEN OUTPUT DAILY-REPORT-FILE
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           STRING "DAILY ACTIVITY REPORT" DELIMITED BY SIZE
+               INTO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           STRING "Run date: " WS-RUN-DATE DELIMITED BY SIZE
+               INTO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           STRING "Games played: " WS-GAMES-PLAYED-COUNT
+               DELIMITED BY SIZE INTO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           STRING "Sign-ins: " WS-SIGN-INS-COUNT
+               DELIMITED BY SIZE INTO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           STRING "Tables printed: " WS-TABLES-PRINTED-COUNT
+               DELIMITED BY SIZE INTO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           MOVE SPACES TO DAILY-REPORT-RECORD
+           STRING "Blank-field hits found: " WS-BLANK-HITS-COUNT
+               DELIMITED BY SIZE INTO DAILY-REPORT-RECORD
+           WRITE DAILY-REPORT-RECORD
+           CLOSE DAILY-REPORT-FILE.
+
+       9200-WRITE-DAILY-POSITION.
+           MOVE WS-MULT-LINES-SEEN TO DP-MULT-LINES-READ
+           MOVE WS-BLANK-LINES-SEEN TO DP-BLANK-LINES-READ
+           OPEN OUTPUT DAILY-POSITION-FILE
+           WRITE DAILY-POSITION-RECORD
+           CLOSE DAILY-POSITION-FILE.
+
+       9300-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE(9:2) TO WS-RUN-HOUR
+           MOVE FUNCTION CURRENT-DATE(11:2) TO WS-RUN-MINUTE
+           MOVE FUNCTION CURRENT-DATE(13:2) TO WS-RUN-SECOND
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-AL-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+            END-IF
+           MOVE "DAILY-ACTIVITY-REPORT" TO AL-PROGRAM-ID
+           MOVE WS-RUN-DATE TO AL-RUN-DATE
+           MOVE WS-RUN-TIME TO AL-RUN-TIME
+           MOVE "N/A" TO AL-OPERATOR
+           MOVE "DAILY REPORT DONE" TO AL-OUTCOME
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
