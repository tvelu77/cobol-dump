@@ -0,0 +1,11 @@
+      * Shared audit-log record layout appended to by GUESS-THE-NUMBER,
+      * HELLO-WORLD-WITH-INPUT, PRINT-MULTIPLICATION-TABLE, and
+      * IS-STRING-EMPTY at the end of every run, so the whole job
+      * stream leaves one consistent, traceable record instead of four
+      * different ad hoc behaviors.
+       01  AUDIT-LOG-RECORD.
+           05  AL-PROGRAM-ID       PIC X(30).
+           05  AL-RUN-DATE         PIC X(10).
+           05  AL-RUN-TIME         PIC X(8).
+           05  AL-OPERATOR         PIC X(20).
+           05  AL-OUTCOME          PIC X(20).
