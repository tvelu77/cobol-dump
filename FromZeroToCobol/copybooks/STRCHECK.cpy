@@ -0,0 +1,9 @@
+      * Shared field layout for the blank/empty string check used by
+      * IS-STRING-EMPTY and any program that calls it as a subroutine.
+       01  STR-CHECK-FIELDS.
+           05  SC-STRING            PIC X(100).
+           05  SC-LENGTH            PIC 9(03) VALUE ZERO.
+           05  SC-NUMBER-OF-SPACES  PIC 9(03) VALUE ZERO.
+           05  SC-EMPTY-FLAG        PIC X.
+               88  SC-IS-EMPTY      VALUE "Y".
+               88  SC-IS-NOT-EMPTY  VALUE "N".
